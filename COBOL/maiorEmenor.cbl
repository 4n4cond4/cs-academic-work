@@ -1,30 +1,312 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. second.
 
+      *****************************************************
+      * MAIOR E MENOR - batch classification processor.   *
+      *                                                     *
+      * Reads NUM-TRANS-FILE (NUMTRAN.cpy) in sequence,     *
+      * classifies each Num value against the MAIOR cutoff  *
+      * (now read from the shared control file instead of   *
+      * a compiled-in literal), writes one line per value    *
+      * to a report plus grand totals, and logs invalid      *
+      * input to the shared audit file.                      *
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-TRANS-FILE ASSIGN TO "NUMTRAN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT NUM-REPORT-FILE ASSIGN TO "NUMRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT SHARED-RESULT-FILE ASSIGN TO "RESULTLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-FILE-STATUS.
+
+           SELECT CTL-PARAM-FILE ASSIGN TO "CTLPARM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PARM-KEY
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-TRANS-FILE.
+       COPY "copybooks/NUMTRAN.cpy".
+
+       FD  NUM-REPORT-FILE.
+       01  REPORT-LINE                  PIC X(100).
+
+       FD  AUDIT-FILE.
+       COPY "copybooks/AUDITREC.cpy".
+
+       FD  SHARED-RESULT-FILE.
+       COPY "copybooks/RESLTREC.cpy".
+
+       FD  CTL-PARAM-FILE.
+       COPY "copybooks/CTLPARM.cpy".
+
        WORKING-STORAGE SECTION.
-       01 Num PIC 9(3).
-       01 MAIOR PIC 9(3) VALUE 50.
+
+       01  Num PIC 9(3).
+       01  MAIOR PIC 9(3) VALUE 50.
+
+       01  WS-EOF-NUM               PIC X VALUE 'N'.
+           88 NUM-EOF               VALUE 'Y'.
+       01  WS-NUM-VALID             PIC X VALUE 'Y'.
+           88 NUM-IS-VALID          VALUE 'Y'.
+
+       01  WS-CTL-FILE-STATUS       PIC XX.
+           88 CTL-FILE-STATUS-OK    VALUE "00".
+           88 CTL-FILE-NOT-FOUND    VALUE "35".
+
+       01  WS-AUDIT-FILE-STATUS     PIC XX.
+           88 AUDIT-FILE-NOT-FOUND  VALUE "35".
+       01  WS-RESULT-FILE-STATUS    PIC XX.
+           88 RESULT-FILE-NOT-FOUND VALUE "35".
+
+       01  WS-COUNTERS.
+           05 WS-RECORDS-READ       PIC 9(6) VALUE 0.
+           05 WS-RECORDS-PROCESSED  PIC 9(6) VALUE 0.
+           05 WS-RECORDS-REJECTED   PIC 9(6) VALUE 0.
+
+       01  WS-CLASS-TOTALS.
+           05 WS-COUNT-MAIOR        PIC 9(6) VALUE 0.
+           05 WS-COUNT-MENOR        PIC 9(6) VALUE 0.
+           05 WS-COUNT-IGUAL        PIC 9(6) VALUE 0.
+
+       01  WS-RESULT-SEQ            PIC 9(6) VALUE 0.
+       01  WS-AUDIT-SEQ             PIC 9(6) VALUE 0.
+       01  WS-TIMESTAMP             PIC X(21).
+       01  WS-EDIT-1                PIC X(12).
+       01  WS-EDIT-MAIOR            PIC ZZ9.
+       01  WS-CLASSIFICACAO         PIC X(12).
+       01  WS-REASON-CODE           PIC X(4).
+       01  WS-REASON-TEXT           PIC X(40).
 
        PROCEDURE DIVISION.
-       
 
-           DISPLAY  "MAIOR OU MENOR"
-           DISPLAY ""
-           DISPLAY "DIGITE UM NUMERO: "
-           ACCEPT Num
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-NUM UNTIL NUM-EOF
+           PERFORM 4000-WRITE-TRAILER
+           PERFORM 5000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT NUM-TRANS-FILE
+           OPEN OUTPUT NUM-REPORT-FILE
+           PERFORM 1020-OPEN-AUDIT-RESULT-FILES
+
+           MOVE "MAIOR OU MENOR" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "=============================="
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM 1050-OPEN-CTL-PARAM-FILE
+           PERFORM 1100-LOAD-MAIOR
+           PERFORM 1200-READ-NUM.
+
+      * AUDIT-FILE/SHARED-RESULT-FILE are opened EXTEND so a night's
+      * worth of runs accumulate; on a brand new environment where
+      * AUDITLOG.DAT/RESULTLOG.DAT don't exist yet that OPEN fails with
+      * FILE STATUS 35, so fall back to OPEN OUTPUT to create the file
+      * (which leaves it open and ready for WRITE, same as EXTEND).
+       1020-OPEN-AUDIT-RESULT-FILES.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           OPEN EXTEND SHARED-RESULT-FILE
+           IF RESULT-FILE-NOT-FOUND
+               OPEN OUTPUT SHARED-RESULT-FILE
+           END-IF.
+
+       1050-OPEN-CTL-PARAM-FILE.
+           OPEN I-O CTL-PARAM-FILE
+           IF CTL-FILE-NOT-FOUND
+               OPEN OUTPUT CTL-PARAM-FILE
+               CLOSE CTL-PARAM-FILE
+               OPEN I-O CTL-PARAM-FILE
+           END-IF
+           IF NOT CTL-FILE-STATUS-OK
+               DISPLAY "ERRO AO ABRIR CTLPARM, STATUS="
+                   WS-CTL-FILE-STATUS
+           END-IF.
+
+       1100-LOAD-MAIOR.
+           MOVE "MAIOR" TO CP-PARM-KEY
+           READ CTL-PARAM-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CP-PARM-VALUE (1:3) TO MAIOR
+           END-READ.
+
+       1200-READ-NUM.
+           READ NUM-TRANS-FILE
+               AT END
+                   SET NUM-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       2000-PROCESS-NUM.
+           PERFORM 2100-VALIDATE-NUM
+           IF NUM-IS-VALID
+               PERFORM 2200-CLASSIFY-NUM
+           END-IF
+           PERFORM 1200-READ-NUM.
 
+       2100-VALIDATE-NUM.
+           MOVE 'Y' TO WS-NUM-VALID
+           IF NT-NUM-VALUE NOT NUMERIC
+               MOVE 'N' TO WS-NUM-VALID
+               MOVE NT-NUM-VALUE TO WS-EDIT-1
+               MOVE "E001" TO WS-REASON-CODE
+               MOVE "ENTRADA NAO NUMERICA" TO WS-REASON-TEXT
+               PERFORM 3000-WRITE-AUDIT-REJECT
+           ELSE
+               MOVE NT-NUM-VALUE TO Num
+           END-IF.
+
+       2200-CLASSIFY-NUM.
+           MOVE MAIOR TO WS-EDIT-MAIOR
+           MOVE SPACES TO WS-CLASSIFICACAO
            IF Num > MAIOR THEN
-               DISPLAY "O NUMERO DIGITADO É MAIOR QUE 50."
+               STRING "MAIOR QUE" WS-EDIT-MAIOR
+                   DELIMITED BY SIZE INTO WS-CLASSIFICACAO
+               ADD 1 TO WS-COUNT-MAIOR
 
            ELSE IF Num < MAIOR THEN
-               DISPLAY "O NUMERO DIGITADO É MENOR QUE 50."
+               STRING "MENOR QUE" WS-EDIT-MAIOR
+                   DELIMITED BY SIZE INTO WS-CLASSIFICACAO
+               ADD 1 TO WS-COUNT-MENOR
 
-           ELSE 
-               DISPLAY "O NUMERO DIGITADO É IGUAL A 50." 
+           ELSE
+               STRING "IGUAL A" WS-EDIT-MAIOR
+                   DELIMITED BY SIZE INTO WS-CLASSIFICACAO
+               ADD 1 TO WS-COUNT-IGUAL
 
-           END-IF 
+           END-IF
 
-           STOP RUN.
+           DISPLAY "O NUMERO DIGITADO E " WS-CLASSIFICACAO "."
+
+           ADD 1 TO WS-RECORDS-PROCESSED
+           PERFORM 2700-WRITE-DETAIL-LINE
+           PERFORM 2750-WRITE-RESULT-ROW.
+
+       2700-WRITE-DETAIL-LINE.
+           MOVE SPACES TO REPORT-LINE
+           STRING "SEQ " NT-SEQ-NUM " NUM=" NT-NUM-VALUE
+                   " CLASSIFICACAO=" WS-CLASSIFICACAO
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2750-WRITE-RESULT-ROW.
+           PERFORM 2760-NEXT-RESULT-SEQ
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE "SECOND" TO SR-SOURCE-PROGRAM
+           MOVE WS-RESULT-SEQ TO SR-SEQ-NUM
+           MOVE NT-NUM-VALUE TO SR-INPUT-1
+           MOVE SPACES TO SR-INPUT-2
+           MOVE WS-CLASSIFICACAO TO SR-OP-OR-CLASS
+           MOVE SPACES TO SR-RESULT-VALUE
+           MOVE Num TO SR-RESULT-VALUE (1:3)
+           MOVE WS-TIMESTAMP TO SR-TIMESTAMP
+           WRITE SHARED-RESULT-RECORD.
+
+      * RESULTSEQ is a counter parked in the shared control file so
+      * SR-SEQ-NUM stays unique across runs and across both programs
+      * that append to RESULTLOG, instead of reusing the batch-local
+      * NT-SEQ-NUM/CT-SEQ-NUM (which restarts at 1 every run).
+       2760-NEXT-RESULT-SEQ.
+           MOVE "RESULTSEQ" TO CP-PARM-KEY
+           READ CTL-PARAM-FILE
+               INVALID KEY
+                   MOVE 1 TO WS-RESULT-SEQ
+                   MOVE WS-RESULT-SEQ TO CP-PARM-VALUE (1:6)
+                   MOVE "ULTIMA SEQUENCIA GRAVADA EM RESULTLOG"
+                       TO CP-PARM-DESC
+                   WRITE CTL-PARAM-RECORD
+               NOT INVALID KEY
+                   MOVE CP-PARM-VALUE (1:6) TO WS-RESULT-SEQ
+                   ADD 1 TO WS-RESULT-SEQ
+                   MOVE WS-RESULT-SEQ TO CP-PARM-VALUE (1:6)
+                   REWRITE CTL-PARAM-RECORD
+           END-READ.
+
+      * AUDITSEQ is the equivalent running counter for AU-SEQ-NUM.
+       2770-NEXT-AUDIT-SEQ.
+           MOVE "AUDITSEQ" TO CP-PARM-KEY
+           READ CTL-PARAM-FILE
+               INVALID KEY
+                   MOVE 1 TO WS-AUDIT-SEQ
+                   MOVE WS-AUDIT-SEQ TO CP-PARM-VALUE (1:6)
+                   MOVE "ULTIMA SEQUENCIA GRAVADA EM AUDITLOG"
+                       TO CP-PARM-DESC
+                   WRITE CTL-PARAM-RECORD
+               NOT INVALID KEY
+                   MOVE CP-PARM-VALUE (1:6) TO WS-AUDIT-SEQ
+                   ADD 1 TO WS-AUDIT-SEQ
+                   MOVE WS-AUDIT-SEQ TO CP-PARM-VALUE (1:6)
+                   REWRITE CTL-PARAM-RECORD
+           END-READ.
+
+       3000-WRITE-AUDIT-REJECT.
+           ADD 1 TO WS-RECORDS-REJECTED
+           PERFORM 2770-NEXT-AUDIT-SEQ
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-AUDIT-SEQ TO AU-SEQ-NUM
+           MOVE "SECOND" TO AU-SOURCE-PROGRAM
+           MOVE WS-REASON-CODE TO AU-REASON-CODE
+           MOVE WS-REASON-TEXT TO AU-REASON-TEXT
+           MOVE WS-EDIT-1 TO AU-INPUT-1
+           MOVE SPACES TO AU-INPUT-2
+           MOVE WS-TIMESTAMP TO AU-TIMESTAMP
+           WRITE AUDIT-RECORD
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "SEQ " NT-SEQ-NUM " REJEITADO: " WS-REASON-TEXT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
 
+       4000-WRITE-TRAILER.
+           MOVE "=============================="
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "TOTAIS DO LOTE" TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "MAIORES: " WS-COUNT-MAIOR
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "MENORES: " WS-COUNT-MENOR
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "IGUAIS.: " WS-COUNT-IGUAL
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "=============================="
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "RECONCILIACAO DO LOTE" TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "LIDOS=" WS-RECORDS-READ
+               " PROCESSADOS=" WS-RECORDS-PROCESSED
+               " REJEITADOS=" WS-RECORDS-REJECTED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
 
+       5000-TERMINATE.
+           CLOSE NUM-TRANS-FILE
+           CLOSE NUM-REPORT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE SHARED-RESULT-FILE
+           CLOSE CTL-PARAM-FILE.
