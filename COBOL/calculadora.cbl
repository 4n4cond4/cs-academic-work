@@ -1,66 +1,566 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. calculadora.
 
+      *****************************************************
+      * CALCULADORA - batch arithmetic processor.         *
+      *                                                     *
+      * Reads CALC-TRANS-FILE (CALCTRAN.cpy) in sequence,   *
+      * performs SOMA/SUBTRAÇÃO/MULTIPLICAÇÃO/DIVISÃO per    *
+      * CT-OP-CODE, and writes one detail line per record   *
+      * plus a grand-totals trailer to CALC-REPORT-FILE.     *
+      * Valid op codes and overflow/invalid-input rejects   *
+      * are checked against the shared control file and     *
+      * logged to the shared audit file. Supports checkpoint *
+      * /restart across the batch (PARM RESTART).            *
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT SHARED-RESULT-FILE ASSIGN TO "RESULTLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT CTL-PARAM-FILE ASSIGN TO "CTLPARM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PARM-KEY
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       COPY "copybooks/CALCTRAN.cpy".
+
+       FD  CALC-REPORT-FILE.
+       01  REPORT-LINE                  PIC X(100).
+
+       FD  AUDIT-FILE.
+       COPY "copybooks/AUDITREC.cpy".
+
+       FD  SHARED-RESULT-FILE.
+       COPY "copybooks/RESLTREC.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "copybooks/CHKPTREC.cpy".
+
+       FD  CTL-PARAM-FILE.
+       COPY "copybooks/CTLPARM.cpy".
+
        WORKING-STORAGE SECTION.
-      
-       01 A PIC 9(5)V99 VALUE 0.
-       01 B PIC 9(5)V99 VALUE 0.
-       01 SOMA PIC 9(2)V99.
-       01 SUB PIC 9(2)V99.
-       01 MULT PIC 9(2)V99.
-       01 DIV PIC 9(2)V99.
-       01 ESCOLHE PIC X.
-       
+
+       01  A PIC 9(5)V99 VALUE 0.
+       01  B PIC 9(5)V99 VALUE 0.
+       01  SOMA PIC 9(6)V99.
+       01  SUB  PIC S9(6)V99.
+       01  MULT PIC 9(10)V99.
+       01  DIV  PIC 9(8)V99.
+       01  ESCOLHE PIC X.
+
+       01  WS-FLAGS.
+           05 WS-EOF-TRANS           PIC X VALUE 'N'.
+               88 TRANS-EOF          VALUE 'Y'.
+           05 WS-TRANS-VALID         PIC X VALUE 'Y'.
+               88 TRANS-IS-VALID     VALUE 'Y'.
+           05 WS-RESTART-IND         PIC X VALUE 'N'.
+               88 RESTART-RUN        VALUE 'Y'.
+           05 WS-SKIPPING-RESTART    PIC X VALUE 'N'.
+               88 SKIP-FOR-RESTART   VALUE 'Y'.
+
+       01  WS-CTL-FILE-STATUS        PIC XX.
+           88 CTL-FILE-STATUS-OK     VALUE "00".
+           88 CTL-FILE-NOT-FOUND     VALUE "35".
+
+       01  WS-AUDIT-FILE-STATUS      PIC XX.
+           88 AUDIT-FILE-NOT-FOUND   VALUE "35".
+       01  WS-RESULT-FILE-STATUS     PIC XX.
+           88 RESULT-FILE-NOT-FOUND  VALUE "35".
+       01  WS-CKPT-FILE-STATUS       PIC XX.
+           88 CKPT-FILE-STATUS-OK    VALUE "00".
+
+       01  WS-COUNTERS.
+           05 WS-RECORDS-READ        PIC 9(6) VALUE 0.
+           05 WS-RECORDS-PROCESSED   PIC 9(6) VALUE 0.
+           05 WS-RECORDS-REJECTED    PIC 9(6) VALUE 0.
+           05 WS-RECORDS-SKIPPED     PIC 9(6) VALUE 0.
+
+       01  WS-TOTALS.
+           05 WS-TOTAL-SOMA          PIC 9(12)V99 VALUE 0.
+           05 WS-TOTAL-SUB           PIC S9(12)V99 VALUE 0.
+           05 WS-TOTAL-MULT          PIC 9(14)V99 VALUE 0.
+           05 WS-TOTAL-DIV           PIC 9(12)V99 VALUE 0.
+
+       01  WS-EDIT-TOTALS.
+           05 WS-EDIT-TOTAL-SOMA     PIC Z(11)9.99.
+           05 WS-EDIT-TOTAL-SUB      PIC -Z(11)9.99.
+           05 WS-EDIT-TOTAL-MULT     PIC Z(13)9.99.
+           05 WS-EDIT-TOTAL-DIV      PIC Z(11)9.99.
+
+       01  WS-VALID-OP-CODES         PIC X(10) VALUE SPACES.
+       01  WS-VALID-OP-SUB REDEFINES WS-VALID-OP-CODES.
+           05 WS-VALID-OP-ENTRY      PIC X OCCURS 10 TIMES.
+
+       01  WS-CHECKPOINT-INTERVAL    PIC 9(4) VALUE 50.
+       01  WS-LAST-CHECKPOINT-SEQ    PIC 9(6) VALUE 0.
+       01  WS-CMD-LINE               PIC X(80) VALUE SPACES.
+       01  WS-RESULT-SEQ             PIC 9(6) VALUE 0.
+       01  WS-AUDIT-SEQ              PIC 9(6) VALUE 0.
+       01  WS-TIMESTAMP              PIC X(21).
+       01  WS-EDIT-1                 PIC X(12).
+       01  WS-EDIT-2                 PIC X(12).
+       01  WS-EDIT-RESULT            PIC X(15).
+       01  WS-DISPLAY-CT-A           PIC ZZZZZ9.99.
+       01  WS-DISPLAY-CT-B           PIC ZZZZZ9.99.
+       01  WS-EDIT-SOMA              PIC ZZZZZ9.99.
+       01  WS-EDIT-SUB               PIC -ZZZZZ9.99.
+       01  WS-EDIT-MULT              PIC ZZZZZZZZZ9.99.
+       01  WS-EDIT-DIV               PIC ZZZZZZZ9.99.
+       01  WS-SUB-IDX                PIC 9(2).
+       01  WS-OP-FOUND               PIC X VALUE 'N'.
+           88 OP-WAS-FOUND           VALUE 'Y'.
+
+      * set before PERFORM 3000-WRITE-AUDIT-REJECT
+       01  WS-REASON-CODE            PIC X(4).
+       01  WS-REASON-TEXT            PIC X(40).
+
+      * set before PERFORM 2700/2750 so the shared write paragraphs
+      * know which operation's result to pick up
+       01  WS-OP-NAME                PIC X(4).
+
        PROCEDURE DIVISION.
-       DISPLAY "=============================="
-       DISPLAY "CALCULADORA"
-       DISPLAY "=============================="
-       DISPLAY " "
-
-       DISPLAY "DIGITE 1 - SOMA/ 2 - SUBTRAÇÃO"
-       DISPLAY "/ 3 - MULTIPLICAÇAO/ 4 - DIVISÃO"
-       ACCEPT ESCOLHE.
-       
-
-       DISPLAY "DIGITE O PRIMEIRO NUMERO INTEIRO: "
-       ACCEPT A.
-       DISPLAY " "
-
-       DISPLAY "DIGITE O SEGUNDO NUMERO INTEIRO: "
-       ACCEPT B.
-       DISPLAY " "
-
-      
-       EVALUATE ESCOLHE
-
-           WHEN '1'
-           COMPUTE SOMA = A + B
-           DISPLAY "RESULTADO: " SOMA
-
-           WHEN '2'
-           COMPUTE SUB = A - B
-           DISPLAY "RESULTADO: " SUB
-
-           WHEN '3'
-           COMPUTE MULT = A * B
-           DISPLAY "RESULTADO: " MULT
-
-           WHEN '4'
-           IF B = 0
-           DISPLAY "DIVISÃO INVÁLIDA!"
-      
-           ELSE
-           COMPUTE DIV = A / B
-           DISPLAY "RESULTADO: " DIV
 
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANS UNTIL TRANS-EOF
+           PERFORM 4000-WRITE-TRAILER
+           PERFORM 5000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           IF WS-CMD-LINE (1:7) = "RESTART"
+               SET RESTART-RUN TO TRUE
+           END-IF
+
+           OPEN INPUT CALC-TRANS-FILE
+           OPEN OUTPUT CALC-REPORT-FILE
+           PERFORM 1020-OPEN-AUDIT-RESULT-FILES
+
+           MOVE "CALCULADORA" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "=============================="
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM 1050-OPEN-CTL-PARAM-FILE
+           PERFORM 1100-LOAD-VALID-OP-CODES
+
+           IF RESTART-RUN
+               PERFORM 1200-LOAD-CHECKPOINT
+               SET SKIP-FOR-RESTART TO TRUE
+           END-IF
+
+           PERFORM 1300-READ-TRANS.
+
+      * AUDIT-FILE/SHARED-RESULT-FILE are opened EXTEND so a night's
+      * worth of runs accumulate; on a brand new environment where
+      * AUDITLOG.DAT/RESULTLOG.DAT don't exist yet that OPEN fails with
+      * FILE STATUS 35, so fall back to OPEN OUTPUT to create the file
+      * (which leaves it open and ready for WRITE, same as EXTEND).
+       1020-OPEN-AUDIT-RESULT-FILES.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           OPEN EXTEND SHARED-RESULT-FILE
+           IF RESULT-FILE-NOT-FOUND
+               OPEN OUTPUT SHARED-RESULT-FILE
+           END-IF.
+
+       1050-OPEN-CTL-PARAM-FILE.
+           OPEN I-O CTL-PARAM-FILE
+           IF CTL-FILE-NOT-FOUND
+               OPEN OUTPUT CTL-PARAM-FILE
+               CLOSE CTL-PARAM-FILE
+               OPEN I-O CTL-PARAM-FILE
            END-IF
-           WHEN OTHER
-           DISPLAY "OPÇÃO INVÁLIDA!"
+           IF NOT CTL-FILE-STATUS-OK
+               DISPLAY "ERRO AO ABRIR CTLPARM, STATUS="
+                   WS-CTL-FILE-STATUS
+           END-IF.
+
+       1100-LOAD-VALID-OP-CODES.
+           MOVE "1234" TO WS-VALID-OP-CODES
+           MOVE "OPCODES" TO CP-PARM-KEY
+           READ CTL-PARAM-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CP-PARM-VALUE (1:10) TO WS-VALID-OP-CODES
+           END-READ.
+
+      * if RESTART is passed before any checkpoint has ever been
+      * written, CALCCKPT doesn't exist yet - OPEN fails with FILE
+      * STATUS 35, which just means "no checkpoint yet", not an error;
+      * WS-LAST-CHECKPOINT-SEQ stays 0 so nothing gets skipped.
+       1200-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-LAST-CHECKPOINT-SEQ
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-LAST-SEQ-PROCESSED
+                           TO WS-LAST-CHECKPOINT-SEQ
+                       MOVE CK-RECORDS-PROCESSED
+                           TO WS-RECORDS-PROCESSED
+                       MOVE CK-RECORDS-REJECTED
+                           TO WS-RECORDS-REJECTED
+                       MOVE CK-TOTAL-SOMA TO WS-TOTAL-SOMA
+                       MOVE CK-TOTAL-SUB TO WS-TOTAL-SUB
+                       MOVE CK-TOTAL-MULT TO WS-TOTAL-MULT
+                       MOVE CK-TOTAL-DIV TO WS-TOTAL-DIV
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1300-READ-TRANS.
+           READ CALC-TRANS-FILE
+               AT END
+                   SET TRANS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+      * SKIP-FOR-RESTART compares the ordinal count of records read
+      * so far this run (WS-RECORDS-READ) against the ordinal that was
+      * checkpointed, not CT-SEQ-NUM - the transaction file's own
+      * business sequence number can repeat or have gaps, but as long
+      * as a restart run reads the same file in the same order, the
+      * read-ordinal lines back up exactly with the original run.
+       2000-PROCESS-TRANS.
+           IF SKIP-FOR-RESTART
+                   AND WS-RECORDS-READ NOT > WS-LAST-CHECKPOINT-SEQ
+               ADD 1 TO WS-RECORDS-SKIPPED
+               MOVE SPACES TO REPORT-LINE
+               STRING "SEQ " CT-SEQ-NUM " PULADO (RESTART)"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               PERFORM 1300-READ-TRANS
+           ELSE
+               MOVE 'N' TO WS-SKIPPING-RESTART
+               PERFORM 2100-VALIDATE-TRANS
+               IF TRANS-IS-VALID
+                   PERFORM 2200-EXECUTE-OPERATION
+               END-IF
+               PERFORM 2900-CHECKPOINT-IF-DUE
+               PERFORM 1300-READ-TRANS
+           END-IF.
+
+       2100-VALIDATE-TRANS.
+           MOVE 'Y' TO WS-TRANS-VALID
+           IF CT-OPERAND-A NOT NUMERIC OR CT-OPERAND-B NOT NUMERIC
+               MOVE 'N' TO WS-TRANS-VALID
+               PERFORM 2055-EDIT-INPUTS-RAW
+               MOVE "E001" TO WS-REASON-CODE
+               MOVE "ENTRADA NAO NUMERICA" TO WS-REASON-TEXT
+               PERFORM 3000-WRITE-AUDIT-REJECT
+           ELSE
+               MOVE CT-OPERAND-A TO A
+               MOVE CT-OPERAND-B TO B
+               MOVE CT-OP-CODE TO ESCOLHE
+               MOVE 'N' TO WS-OP-FOUND
+               PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+                       UNTIL WS-SUB-IDX > 10 OR OP-WAS-FOUND
+                   IF WS-VALID-OP-ENTRY (WS-SUB-IDX) = CT-OP-CODE
+                       SET OP-WAS-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+               IF NOT OP-WAS-FOUND
+                   MOVE 'N' TO WS-TRANS-VALID
+                   PERFORM 2050-EDIT-INPUTS
+                   MOVE "E002" TO WS-REASON-CODE
+                   MOVE "OPCAO INVALIDA" TO WS-REASON-TEXT
+                   PERFORM 3000-WRITE-AUDIT-REJECT
+               END-IF
+           END-IF.
+
+      * WS-VALID-OP-CODES (key OPCODES) can only narrow which of the
+      * four EVALUATE branches below ('1'-'4') are accepted - it is a
+      * restriction list, not a dispatch table, so it cannot be used
+      * to introduce a fifth operation without a code change here too.
+       2200-EXECUTE-OPERATION.
+           EVALUATE ESCOLHE
+
+               WHEN '1'
+                   MOVE "SOMA" TO WS-OP-NAME
+                   COMPUTE SOMA = A + B
+                       ON SIZE ERROR
+                           PERFORM 2800-SIZE-ERROR-REJECT
+                   NOT ON SIZE ERROR
+                       ADD SOMA TO WS-TOTAL-SOMA
+                       PERFORM 2700-WRITE-DETAIL-LINE
+                       PERFORM 2750-WRITE-RESULT-ROW
+                       ADD 1 TO WS-RECORDS-PROCESSED
+                   END-COMPUTE
+
+               WHEN '2'
+                   MOVE "SUB" TO WS-OP-NAME
+                   COMPUTE SUB = A - B
+                       ON SIZE ERROR
+                           PERFORM 2800-SIZE-ERROR-REJECT
+                   NOT ON SIZE ERROR
+                       ADD SUB TO WS-TOTAL-SUB
+                       PERFORM 2700-WRITE-DETAIL-LINE
+                       PERFORM 2750-WRITE-RESULT-ROW
+                       ADD 1 TO WS-RECORDS-PROCESSED
+                   END-COMPUTE
+
+               WHEN '3'
+                   MOVE "MULT" TO WS-OP-NAME
+                   COMPUTE MULT = A * B
+                       ON SIZE ERROR
+                           PERFORM 2800-SIZE-ERROR-REJECT
+                   NOT ON SIZE ERROR
+                       ADD MULT TO WS-TOTAL-MULT
+                       PERFORM 2700-WRITE-DETAIL-LINE
+                       PERFORM 2750-WRITE-RESULT-ROW
+                       ADD 1 TO WS-RECORDS-PROCESSED
+                   END-COMPUTE
+
+               WHEN '4'
+                   MOVE "DIV" TO WS-OP-NAME
+                   IF B = 0
+                       PERFORM 2050-EDIT-INPUTS
+                       MOVE "E003" TO WS-REASON-CODE
+                       MOVE "DIVISAO POR ZERO" TO WS-REASON-TEXT
+                       PERFORM 3000-WRITE-AUDIT-REJECT
+                   ELSE
+                       COMPUTE DIV = A / B
+                           ON SIZE ERROR
+                               PERFORM 2800-SIZE-ERROR-REJECT
+                       NOT ON SIZE ERROR
+                           ADD DIV TO WS-TOTAL-DIV
+                           PERFORM 2700-WRITE-DETAIL-LINE
+                           PERFORM 2750-WRITE-RESULT-ROW
+                           ADD 1 TO WS-RECORDS-PROCESSED
+                       END-COMPUTE
+                   END-IF
+
+               WHEN OTHER
+                   PERFORM 2050-EDIT-INPUTS
+                   MOVE "E002" TO WS-REASON-CODE
+                   MOVE "OPCAO INVALIDA" TO WS-REASON-TEXT
+                   PERFORM 3000-WRITE-AUDIT-REJECT
+
+           END-EVALUATE.
+
+       2050-EDIT-INPUTS.
+           MOVE CT-OPERAND-A TO WS-DISPLAY-CT-A
+           MOVE WS-DISPLAY-CT-A TO WS-EDIT-1
+           MOVE CT-OPERAND-B TO WS-DISPLAY-CT-B
+           MOVE WS-DISPLAY-CT-B TO WS-EDIT-2.
+
+      * used only for the E001 (not-numeric) reject: CT-OPERAND-A/B
+      * already failed NOT NUMERIC, so routing them through the
+      * numeric-edited WS-DISPLAY-CT-A/B (as 2050-EDIT-INPUTS does)
+      * is undefined and loses the offending bytes. Moving them
+      * straight into the alphanumeric WS-EDIT-1/2 preserves them.
+       2055-EDIT-INPUTS-RAW.
+           MOVE CT-OPERAND-A TO WS-EDIT-1
+           MOVE CT-OPERAND-B TO WS-EDIT-2.
+
+       2700-WRITE-DETAIL-LINE.
+           MOVE CT-OPERAND-A TO WS-DISPLAY-CT-A
+           MOVE CT-OPERAND-B TO WS-DISPLAY-CT-B
+           MOVE SPACES TO REPORT-LINE
+           EVALUATE WS-OP-NAME
+               WHEN "SOMA"
+                   MOVE SOMA TO WS-EDIT-SOMA
+                   STRING "SEQ " CT-SEQ-NUM " OP " WS-OP-NAME
+                       " A=" WS-DISPLAY-CT-A " B=" WS-DISPLAY-CT-B
+                       " RESULTADO=" WS-EDIT-SOMA
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               WHEN "SUB"
+                   MOVE SUB TO WS-EDIT-SUB
+                   STRING "SEQ " CT-SEQ-NUM " OP " WS-OP-NAME
+                       " A=" WS-DISPLAY-CT-A " B=" WS-DISPLAY-CT-B
+                       " RESULTADO=" WS-EDIT-SUB
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               WHEN "MULT"
+                   MOVE MULT TO WS-EDIT-MULT
+                   STRING "SEQ " CT-SEQ-NUM " OP " WS-OP-NAME
+                       " A=" WS-DISPLAY-CT-A " B=" WS-DISPLAY-CT-B
+                       " RESULTADO=" WS-EDIT-MULT
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               WHEN "DIV"
+                   MOVE DIV TO WS-EDIT-DIV
+                   STRING "SEQ " CT-SEQ-NUM " OP " WS-OP-NAME
+                       " A=" WS-DISPLAY-CT-A " B=" WS-DISPLAY-CT-B
+                       " RESULTADO=" WS-EDIT-DIV
+                       DELIMITED BY SIZE INTO REPORT-LINE
+           END-EVALUATE
+           WRITE REPORT-LINE.
+
+       2750-WRITE-RESULT-ROW.
+           PERFORM 2760-NEXT-RESULT-SEQ
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE "CALCULADORA" TO SR-SOURCE-PROGRAM
+           MOVE WS-RESULT-SEQ TO SR-SEQ-NUM
+           MOVE CT-OPERAND-A TO WS-DISPLAY-CT-A
+           MOVE WS-DISPLAY-CT-A TO SR-INPUT-1
+           MOVE CT-OPERAND-B TO WS-DISPLAY-CT-B
+           MOVE WS-DISPLAY-CT-B TO SR-INPUT-2
+           MOVE WS-OP-NAME TO SR-OP-OR-CLASS
+           EVALUATE WS-OP-NAME
+               WHEN "SOMA" MOVE WS-EDIT-SOMA TO WS-EDIT-RESULT
+               WHEN "SUB"  MOVE WS-EDIT-SUB TO WS-EDIT-RESULT
+               WHEN "MULT" MOVE WS-EDIT-MULT TO WS-EDIT-RESULT
+               WHEN "DIV"  MOVE WS-EDIT-DIV TO WS-EDIT-RESULT
+           END-EVALUATE
+           MOVE WS-EDIT-RESULT TO SR-RESULT-VALUE
+           MOVE WS-TIMESTAMP TO SR-TIMESTAMP
+           WRITE SHARED-RESULT-RECORD.
+
+      * RESULTSEQ is a counter parked in the shared control file so
+      * SR-SEQ-NUM stays unique across runs and across both programs
+      * that append to RESULTLOG, instead of reusing the batch-local
+      * CT-SEQ-NUM/NT-SEQ-NUM (which restarts at 1 every run).
+       2760-NEXT-RESULT-SEQ.
+           MOVE "RESULTSEQ" TO CP-PARM-KEY
+           READ CTL-PARAM-FILE
+               INVALID KEY
+                   MOVE 1 TO WS-RESULT-SEQ
+                   MOVE WS-RESULT-SEQ TO CP-PARM-VALUE (1:6)
+                   MOVE "ULTIMA SEQUENCIA GRAVADA EM RESULTLOG"
+                       TO CP-PARM-DESC
+                   WRITE CTL-PARAM-RECORD
+               NOT INVALID KEY
+                   MOVE CP-PARM-VALUE (1:6) TO WS-RESULT-SEQ
+                   ADD 1 TO WS-RESULT-SEQ
+                   MOVE WS-RESULT-SEQ TO CP-PARM-VALUE (1:6)
+                   REWRITE CTL-PARAM-RECORD
+           END-READ.
+
+      * AUDITSEQ is the equivalent running counter for AU-SEQ-NUM.
+       2770-NEXT-AUDIT-SEQ.
+           MOVE "AUDITSEQ" TO CP-PARM-KEY
+           READ CTL-PARAM-FILE
+               INVALID KEY
+                   MOVE 1 TO WS-AUDIT-SEQ
+                   MOVE WS-AUDIT-SEQ TO CP-PARM-VALUE (1:6)
+                   MOVE "ULTIMA SEQUENCIA GRAVADA EM AUDITLOG"
+                       TO CP-PARM-DESC
+                   WRITE CTL-PARAM-RECORD
+               NOT INVALID KEY
+                   MOVE CP-PARM-VALUE (1:6) TO WS-AUDIT-SEQ
+                   ADD 1 TO WS-AUDIT-SEQ
+                   MOVE WS-AUDIT-SEQ TO CP-PARM-VALUE (1:6)
+                   REWRITE CTL-PARAM-RECORD
+           END-READ.
+
+       2800-SIZE-ERROR-REJECT.
+           PERFORM 2050-EDIT-INPUTS
+           MOVE "E004" TO WS-REASON-CODE
+           MOVE "RESULTADO EXCEDE O LIMITE DO CAMPO" TO WS-REASON-TEXT
+           PERFORM 3000-WRITE-AUDIT-REJECT.
 
-       END-EVALUATE. 
+      * checkpoints the ordinal count of records read so far, not
+      * CT-SEQ-NUM - see the note on 2000-PROCESS-TRANS.
+       2900-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD (WS-RECORDS-READ WS-CHECKPOINT-INTERVAL) = 0
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-RECORDS-READ TO CK-LAST-SEQ-PROCESSED
+               MOVE WS-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED
+               MOVE WS-RECORDS-REJECTED TO CK-RECORDS-REJECTED
+               MOVE WS-TOTAL-SOMA TO CK-TOTAL-SOMA
+               MOVE WS-TOTAL-SUB TO CK-TOTAL-SUB
+               MOVE WS-TOTAL-MULT TO CK-TOTAL-MULT
+               MOVE WS-TOTAL-DIV TO CK-TOTAL-DIV
+               MOVE FUNCTION CURRENT-DATE TO CK-TIMESTAMP
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
-       STOP RUN.
+       3000-WRITE-AUDIT-REJECT.
+           ADD 1 TO WS-RECORDS-REJECTED
+           PERFORM 2770-NEXT-AUDIT-SEQ
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-AUDIT-SEQ TO AU-SEQ-NUM
+           MOVE "CALCULADORA" TO AU-SOURCE-PROGRAM
+           MOVE WS-REASON-CODE TO AU-REASON-CODE
+           MOVE WS-REASON-TEXT TO AU-REASON-TEXT
+           MOVE WS-EDIT-1 TO AU-INPUT-1
+           MOVE WS-EDIT-2 TO AU-INPUT-2
+           MOVE WS-TIMESTAMP TO AU-TIMESTAMP
+           WRITE AUDIT-RECORD
 
+           MOVE SPACES TO REPORT-LINE
+           STRING "SEQ " CT-SEQ-NUM " REJEITADO: " WS-REASON-TEXT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
 
+       4000-WRITE-TRAILER.
+           MOVE WS-TOTAL-SOMA TO WS-EDIT-TOTAL-SOMA
+           MOVE WS-TOTAL-SUB TO WS-EDIT-TOTAL-SUB
+           MOVE WS-TOTAL-MULT TO WS-EDIT-TOTAL-MULT
+           MOVE WS-TOTAL-DIV TO WS-EDIT-TOTAL-DIV
+           MOVE "=============================="
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "TOTAIS DO LOTE" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL SOMA.: " WS-EDIT-TOTAL-SOMA
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL SUB..: " WS-EDIT-TOTAL-SUB
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL MULT.: " WS-EDIT-TOTAL-MULT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL DIV..: " WS-EDIT-TOTAL-DIV
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TRANSACOES REJEITADAS: " WS-RECORDS-REJECTED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "=============================="
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "RECONCILIACAO DO LOTE" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "LIDOS=" WS-RECORDS-READ
+               " PROCESSADOS=" WS-RECORDS-PROCESSED
+               " REJEITADOS=" WS-RECORDS-REJECTED
+               " PULADOS(RESTART)=" WS-RECORDS-SKIPPED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
 
+       5000-TERMINATE.
+           CLOSE CALC-TRANS-FILE
+           CLOSE CALC-REPORT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE SHARED-RESULT-FILE
+           CLOSE CTL-PARAM-FILE.
