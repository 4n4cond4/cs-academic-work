@@ -0,0 +1,14 @@
+      *****************************************************
+      * AUDIT-RECORD - one rejected/invalid transaction,  *
+      * written by calculadora and second (maiorEmenor)   *
+      * to the shared AUDIT-FILE for the reconciliation    *
+      * team.                                              *
+      *****************************************************
+       01 AUDIT-RECORD.
+           05 AU-SEQ-NUM            PIC 9(6).
+           05 AU-SOURCE-PROGRAM     PIC X(12).
+           05 AU-REASON-CODE        PIC X(4).
+           05 AU-REASON-TEXT        PIC X(40).
+           05 AU-INPUT-1            PIC X(12).
+           05 AU-INPUT-2            PIC X(12).
+           05 AU-TIMESTAMP          PIC X(21).
