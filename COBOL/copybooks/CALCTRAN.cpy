@@ -0,0 +1,9 @@
+      *****************************************************
+      * CALC-TRANS-RECORD - one operation request read by *
+      * calculadora in batch mode from CALC-TRANS-FILE.   *
+      *****************************************************
+       01 CALC-TRANS-RECORD.
+           05 CT-SEQ-NUM            PIC 9(6).
+           05 CT-OP-CODE            PIC X.
+           05 CT-OPERAND-A          PIC 9(5)V99.
+           05 CT-OPERAND-B          PIC 9(5)V99.
