@@ -0,0 +1,9 @@
+      *****************************************************
+      * CTL-PARAM-RECORD - one control value in the shared *
+      * CTLPARM-FILE, keyed by CP-PARM-KEY. Maintained by  *
+      * manutparam and read by calculadora and second.      *
+      *****************************************************
+       01 CTL-PARAM-RECORD.
+           05 CP-PARM-KEY           PIC X(10).
+           05 CP-PARM-VALUE         PIC X(20).
+           05 CP-PARM-DESC          PIC X(40).
