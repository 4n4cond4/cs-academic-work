@@ -0,0 +1,14 @@
+      *****************************************************
+      * SHARED-RESULT-RECORD - common output layout for   *
+      * calculadora and second (maiorEmenor) results, read *
+      * downstream by the daily reporting job instead of   *
+      * re-keying console output.                          *
+      *****************************************************
+       01 SHARED-RESULT-RECORD.
+           05 SR-SOURCE-PROGRAM     PIC X(12).
+           05 SR-SEQ-NUM            PIC 9(6).
+           05 SR-INPUT-1            PIC X(12).
+           05 SR-INPUT-2            PIC X(12).
+           05 SR-OP-OR-CLASS        PIC X(12).
+           05 SR-RESULT-VALUE       PIC X(15).
+           05 SR-TIMESTAMP          PIC X(21).
