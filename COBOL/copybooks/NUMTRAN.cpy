@@ -0,0 +1,7 @@
+      *****************************************************
+      * NUM-TRANS-RECORD - one value read by maiorEmenor  *
+      * in batch mode from NUM-TRANS-FILE.                *
+      *****************************************************
+       01 NUM-TRANS-RECORD.
+           05 NT-SEQ-NUM            PIC 9(6).
+           05 NT-NUM-VALUE          PIC 9(3).
