@@ -0,0 +1,19 @@
+      *****************************************************
+      * CHECKPOINT-RECORD - last CALC-TRANS-FILE sequence *
+      * number fully processed by calculadora, written at  *
+      * intervals so a RESTART run can skip forward instead *
+      * of reprocessing the whole batch. Also carries the    *
+      * running totals/counters accumulated up to that point *
+      * so a RESTART run's trailer still reports the whole   *
+      * batch (since validation/execution is skipped for      *
+      * records before the checkpoint, not just their read).  *
+      *****************************************************
+       01 CHECKPOINT-RECORD.
+           05 CK-LAST-SEQ-PROCESSED PIC 9(6).
+           05 CK-RECORDS-PROCESSED PIC 9(6).
+           05 CK-RECORDS-REJECTED  PIC 9(6).
+           05 CK-TOTAL-SOMA        PIC 9(12)V99.
+           05 CK-TOTAL-SUB         PIC S9(12)V99.
+           05 CK-TOTAL-MULT        PIC 9(14)V99.
+           05 CK-TOTAL-DIV         PIC 9(12)V99.
+           05 CK-TIMESTAMP         PIC X(21).
