@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. manutparam.
+
+      *****************************************************
+      * MANUTENCAO DE PARAMETROS - view/update the shared  *
+      * control records read by calculadora (OPCODES) and  *
+      * second/maiorEmenor (MAIOR) instead of editing and   *
+      * recompiling either program for a threshold or       *
+      * op-code change.                                      *
+      *                                                       *
+      * CTL-PARAM-FILE is opened I-O; on a brand new          *
+      * environment where CTLPARM.DAT does not exist yet,     *
+      * that OPEN fails with FILE STATUS 35, so this program   *
+      * creates the file with OPEN OUTPUT and reopens it I-O   *
+      * before going into the menu, rather than abending on    *
+      * the very first run.                                    *
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-PARAM-FILE ASSIGN TO "CTLPARM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PARM-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-PARAM-FILE.
+       COPY "copybooks/CTLPARM.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-OPCAO                 PIC X.
+       01  WS-CONTINUA              PIC X VALUE 'Y'.
+           88 CONTINUA-LOOP         VALUE 'Y'.
+       01  WS-KEY-INFORMADA         PIC X(10).
+       01  WS-VALUE-INFORMADO       PIC X(20).
+       01  WS-DESC-INFORMADA        PIC X(40).
+       01  WS-FILE-STATUS           PIC XX.
+           88 FILE-STATUS-OK        VALUE "00".
+           88 FILE-NOT-FOUND        VALUE "35".
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 0100-OPEN-CTL-PARAM-FILE
+           PERFORM UNTIL NOT CONTINUA-LOOP
+               PERFORM 1000-SHOW-MENU
+               ACCEPT WS-OPCAO
+               EVALUATE WS-OPCAO
+                   WHEN '1'
+                       PERFORM 2000-VIEW-PARAM
+                   WHEN '2'
+                       PERFORM 3000-UPDATE-PARAM
+                   WHEN '3'
+                       PERFORM 4000-INIT-DEFAULTS
+                   WHEN '0'
+                       SET WS-CONTINUA TO 'N'
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA!"
+               END-EVALUATE
+           END-PERFORM
+           CLOSE CTL-PARAM-FILE
+           STOP RUN.
+
+       0100-OPEN-CTL-PARAM-FILE.
+           OPEN I-O CTL-PARAM-FILE
+           IF FILE-NOT-FOUND
+               OPEN OUTPUT CTL-PARAM-FILE
+               CLOSE CTL-PARAM-FILE
+               OPEN I-O CTL-PARAM-FILE
+               DISPLAY "CTLPARM NAO EXISTIA - ARQUIVO CRIADO."
+           END-IF
+           IF NOT FILE-STATUS-OK
+               DISPLAY "ERRO AO ABRIR CTLPARM, STATUS=" WS-FILE-STATUS
+           END-IF.
+
+       1000-SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "=============================="
+           DISPLAY "MANUTENCAO DE PARAMETROS"
+           DISPLAY "=============================="
+           DISPLAY "1 - CONSULTAR PARAMETRO"
+           DISPLAY "2 - ATUALIZAR PARAMETRO"
+           DISPLAY "3 - CARREGAR VALORES PADRAO"
+           DISPLAY "0 - SAIR"
+           DISPLAY "DIGITE A OPCAO: ".
+
+       2000-VIEW-PARAM.
+           DISPLAY "DIGITE A CHAVE DO PARAMETRO: "
+           ACCEPT WS-KEY-INFORMADA
+           MOVE WS-KEY-INFORMADA TO CP-PARM-KEY
+           READ CTL-PARAM-FILE
+               INVALID KEY
+                   DISPLAY "PARAMETRO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   DISPLAY "VALOR.......: " CP-PARM-VALUE
+                   DISPLAY "DESCRICAO...: " CP-PARM-DESC
+           END-READ.
+
+       3000-UPDATE-PARAM.
+           DISPLAY "DIGITE A CHAVE DO PARAMETRO: "
+           ACCEPT WS-KEY-INFORMADA
+           DISPLAY "DIGITE O NOVO VALOR: "
+           ACCEPT WS-VALUE-INFORMADO
+           DISPLAY "DIGITE A DESCRICAO: "
+           ACCEPT WS-DESC-INFORMADA
+
+           MOVE WS-KEY-INFORMADA TO CP-PARM-KEY
+           READ CTL-PARAM-FILE
+               INVALID KEY
+                   MOVE WS-VALUE-INFORMADO TO CP-PARM-VALUE
+                   MOVE WS-DESC-INFORMADA TO CP-PARM-DESC
+                   WRITE CTL-PARAM-RECORD
+                       INVALID KEY
+                           DISPLAY "ERRO AO INCLUIR O PARAMETRO."
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE WS-VALUE-INFORMADO TO CP-PARM-VALUE
+                   MOVE WS-DESC-INFORMADA TO CP-PARM-DESC
+                   REWRITE CTL-PARAM-RECORD
+                       INVALID KEY
+                           DISPLAY "ERRO AO ATUALIZAR O PARAMETRO."
+                   END-REWRITE
+           END-READ
+           DISPLAY "PARAMETRO GRAVADO COM SUCESSO.".
+
+       4000-INIT-DEFAULTS.
+           MOVE "MAIOR" TO CP-PARM-KEY
+           MOVE "050" TO CP-PARM-VALUE
+           MOVE "CUTOFF USADO POR MAIOREMENOR" TO CP-PARM-DESC
+           WRITE CTL-PARAM-RECORD
+               INVALID KEY
+                   REWRITE CTL-PARAM-RECORD
+           END-WRITE
+
+           MOVE "OPCODES" TO CP-PARM-KEY
+           MOVE "1234" TO CP-PARM-VALUE
+           MOVE "RESTRINGE 1-4 DO ESCOLHE; NAO ACRESCENTA"
+               TO CP-PARM-DESC
+           WRITE CTL-PARAM-RECORD
+               INVALID KEY
+                   REWRITE CTL-PARAM-RECORD
+           END-WRITE
+
+           MOVE "RESULTSEQ" TO CP-PARM-KEY
+           MOVE "000000" TO CP-PARM-VALUE
+           MOVE "ULTIMA SEQUENCIA GRAVADA EM RESULTLOG (NAO EDITAR)"
+               TO CP-PARM-DESC
+           WRITE CTL-PARAM-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+
+           MOVE "AUDITSEQ" TO CP-PARM-KEY
+           MOVE "000000" TO CP-PARM-VALUE
+           MOVE "ULTIMA SEQUENCIA GRAVADA EM AUDITLOG (NAO EDITAR)"
+               TO CP-PARM-DESC
+           WRITE CTL-PARAM-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+
+           DISPLAY "VALORES PADRAO CARREGADOS.".
